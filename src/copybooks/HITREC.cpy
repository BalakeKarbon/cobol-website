@@ -0,0 +1,8 @@
+      ******************************************************************
+      *HIT-LOG RECORD LAYOUT
+      *ONE LINE PER PAGE LOAD (ENTRY 'MAIN' EXECUTION).
+      ******************************************************************
+       01 HIT-LOG-RECORD.
+          05 HIT-TIMESTAMP            PIC X(21).
+          05 HIT-LANG                 PIC X(2).
+          05 HIT-COOKIE-ALLOWED       PIC X(1).
