@@ -0,0 +1,15 @@
+      ******************************************************************
+      *LANG-MASTER RECORD LAYOUT
+      *ONE RECORD PER SUPPORTED LANGUAGE, KEYED BY LANG-CODE.
+      ******************************************************************
+       01 LANG-MASTER-RECORD.
+          05 LANG-CODE                PIC X(2).
+          05 LANG-DISPLAY-NAME        PIC X(20).
+          05 LANG-ICON-PATH           PIC X(40).
+          05 LANG-ELEMENT-ID          PIC X(20).
+          05 LANG-CLICK-ENTRY         PIC X(20).
+      *        NAME OF THE ENTRY POINT cobdom_add_event_listener
+      *        SHOULD INVOKE WHEN THIS LANGUAGE'S ICON IS CLICKED.
+          05 LANG-FALLBACK-ENTRY      PIC X(20).
+      *        NAME OF THE ENTRY POINT TO INVOKE ON AN 'error' EVENT
+      *        FROM THIS LANGUAGE'S ICON <img>, SEE SVG-FALLBACK-*.
