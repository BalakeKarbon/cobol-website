@@ -0,0 +1,7 @@
+      ******************************************************************
+      *WS-PERCENT-EMBEDDED
+      *REGENERATED BY src/percent-scan.cob AT BUILD/PACKAGE TIME.
+      *WHEN NON-BLANK, MAIN USES THIS VALUE DIRECTLY AND SKIPS THE
+      *RUNTIME cobdom_fetch OF /res/percent.txt.
+      ******************************************************************
+       01 WS-PERCENT-EMBEDDED PIC X(5) VALUE SPACES.
