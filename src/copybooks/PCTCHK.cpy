@@ -0,0 +1,12 @@
+      ******************************************************************
+      *PERCENT-CHECKPOINT RECORD LAYOUT
+      *SINGLE-RECORD FILE USED BY THE percent-scan BATCH JOB SO A SCAN
+      *THAT DIES PARTWAY THROUGH CAN RESUME RATHER THAN LEAVE
+      *percent.txt TRUNCATED OR BLANK.
+      ******************************************************************
+       01 PERCENT-CHECKPOINT-RECORD.
+          05 PCTCHK-STATUS             PIC X(8).
+      *        'DONE' OR 'INPROG'
+          05 PCTCHK-LAST-DIR           PIC X(200).
+          05 PCTCHK-COBOL-LINES        PIC 9(9).
+          05 PCTCHK-OTHER-LINES        PIC 9(9).
