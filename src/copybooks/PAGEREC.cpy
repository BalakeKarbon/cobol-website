@@ -0,0 +1,9 @@
+      ******************************************************************
+      *CONTENT-PAGES RECORD LAYOUT
+      *ONE RECORD PER SITE PAGE, KEYED BY PAGE-ID.
+      ******************************************************************
+       01 CONTENT-PAGE-RECORD.
+          05 PAGE-ID                  PIC X(10).
+          05 PAGE-TITLE                PIC X(60).
+          05 PAGE-ACTIVE-FLAG          PIC X(1).
+          05 PAGE-BODY                 PIC X(2000).
