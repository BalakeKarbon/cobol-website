@@ -0,0 +1,15 @@
+      ******************************************************************
+      *AUDIT-LOG RECORD LAYOUT
+      *ONE LINE PER COOKIE READ/SET OR LANGUAGE SWITCH.
+      ******************************************************************
+       01 AUDIT-LOG-RECORD.
+          05 AUDIT-TIMESTAMP          PIC X(21).
+          05 AUDIT-EVENT-TYPE         PIC X(4).
+      *        'READ' = COOKIE READ WITH NO CHANGE
+      *        'CONS' = COOKIE-CONSENT ACCEPT/DENY
+      *        'LANG' = LANGUAGE PREFERENCE CHANGE
+      *        'INIT' = FIRST-TIME DEFAULT-LANGUAGE COOKIE SET
+      *        'FAIL' = COOKIE READ FAILED, ALLOWED DEFAULTED TO 'n'
+          05 AUDIT-OLD-LANG           PIC X(2).
+          05 AUDIT-NEW-LANG           PIC X(2).
+          05 AUDIT-COOKIE-ALLOWED     PIC X(1).
