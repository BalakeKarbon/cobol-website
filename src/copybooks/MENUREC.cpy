@@ -0,0 +1,15 @@
+      ******************************************************************
+      *MENU-ITEMS RECORD LAYOUT
+      *ONE RECORD PER NAV LINK, KEYED BY DISPLAY ORDER.
+      ******************************************************************
+       01 MENU-ITEM-RECORD.
+          05 MENU-ORDER                PIC 9(2).
+          05 MENU-LABEL                PIC X(30).
+          05 MENU-TARGET-URL           PIC X(60).
+      *        HISTORICAL - THE RENDERED HREF IS NOW BUILT FROM
+      *        MENU-PAGE-ID, NOT FROM THIS FIELD. KEPT ON FILE SO
+      *        EXISTING RECORDS DON'T HAVE TO BE RESEEDED.
+          05 MENU-ACTIVE-FLAG          PIC X(1).
+      *        'Y' = SHOW IN MENU BAR, 'N' = RETIRED BUT KEPT ON FILE.
+          05 MENU-PAGE-ID               PIC X(10).
+      *        CONTENT-PAGES KEY THIS LINK ROUTES TO, SEE PAGEREC.
