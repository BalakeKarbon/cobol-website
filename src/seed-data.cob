@@ -0,0 +1,96 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SEED-DATA.
+000300******************************************************************
+000400*ONE-TIME / REDEPLOY SETUP JOB. WRITES THE BASELINE LANG-MASTER
+000500*AND MENU-ITEMS MASTER FILES THAT BLAKE-KARBON-PORTFOLIO
+000600*(src/main.cob) READS AT EVERY PAGE LOAD. RUN THIS BEFORE THE
+000700*WASM BUILD IS PACKAGED OR WHENEVER A MASTER FILE IS MISSING
+000800*FROM THE DEPLOY TARGET.
+000900******************************************************************
+001000 ENVIRONMENT DIVISION.
+001100 INPUT-OUTPUT SECTION.
+001200 FILE-CONTROL.
+001300     SELECT LANG-MASTER-FILE ASSIGN TO "data/lang-master.dat"
+001400         FILE STATUS WS-LANG-MASTER-STATUS.
+001500     SELECT MENU-ITEMS-FILE ASSIGN TO "data/menu-items.dat"
+001600         FILE STATUS WS-MENU-ITEMS-STATUS.
+001700     SELECT CONTENT-PAGES-FILE ASSIGN TO "data/content-pages.dat"
+001800         FILE STATUS WS-CONTENT-PAGES-STATUS.
+001900 DATA DIVISION.
+002000 FILE SECTION.
+002100 FD  LANG-MASTER-FILE.
+002200 COPY LANGREC.
+002300 FD  MENU-ITEMS-FILE.
+002400 COPY MENUREC.
+002500 FD  CONTENT-PAGES-FILE.
+002600 COPY PAGEREC.
+002700 WORKING-STORAGE SECTION.
+002800 01 WS-LANG-MASTER-STATUS PIC XX.
+002900 01 WS-MENU-ITEMS-STATUS PIC XX.
+003000 01 WS-CONTENT-PAGES-STATUS PIC XX.
+003100 PROCEDURE DIVISION.
+003200 SEED-MAIN.
+003300     PERFORM SEED-LANG-MASTER.
+003400     PERFORM SEED-MENU-ITEMS.
+003500     PERFORM SEED-CONTENT-PAGES.
+003600     DISPLAY 'Seed data written: lang-master, menu-items, '
+003700       'content-pages.'.
+003800     STOP RUN.
+003900 SEED-LANG-MASTER.
+004000     OPEN OUTPUT LANG-MASTER-FILE.
+004100     MOVE 'us' TO LANG-CODE.
+004200     MOVE 'English (US)' TO LANG-DISPLAY-NAME.
+004300     MOVE '/res/icons/us.svg' TO LANG-ICON-PATH.
+004400     MOVE 'langUS' TO LANG-ELEMENT-ID.
+004500     MOVE 'SETLANGUS' TO LANG-CLICK-ENTRY.
+004600     MOVE 'SVGFALLBACKUS' TO LANG-FALLBACK-ENTRY.
+004700     WRITE LANG-MASTER-RECORD.
+004800     MOVE 'es' TO LANG-CODE.
+004900     MOVE 'Espanol' TO LANG-DISPLAY-NAME.
+005000     MOVE '/res/icons/es.svg' TO LANG-ICON-PATH.
+005100     MOVE 'langES' TO LANG-ELEMENT-ID.
+005200     MOVE 'SETLANGES' TO LANG-CLICK-ENTRY.
+005300     MOVE 'SVGFALLBACKES' TO LANG-FALLBACK-ENTRY.
+005400     WRITE LANG-MASTER-RECORD.
+005500     CLOSE LANG-MASTER-FILE.
+005600 SEED-MENU-ITEMS.
+005700     OPEN OUTPUT MENU-ITEMS-FILE.
+005800     MOVE 1 TO MENU-ORDER.
+005900     MOVE 'Home' TO MENU-LABEL.
+006000     MOVE '?page=home' TO MENU-TARGET-URL.
+006100     MOVE 'Y' TO MENU-ACTIVE-FLAG.
+006200     MOVE 'home' TO MENU-PAGE-ID.
+006300     WRITE MENU-ITEM-RECORD.
+006400     MOVE 2 TO MENU-ORDER.
+006500     MOVE 'About' TO MENU-LABEL.
+006600     MOVE '?page=about' TO MENU-TARGET-URL.
+006700     MOVE 'Y' TO MENU-ACTIVE-FLAG.
+006800     MOVE 'about' TO MENU-PAGE-ID.
+006900     WRITE MENU-ITEM-RECORD.
+007000     MOVE 3 TO MENU-ORDER.
+007100     MOVE 'Contact' TO MENU-LABEL.
+007200     MOVE '?page=contact' TO MENU-TARGET-URL.
+007300     MOVE 'Y' TO MENU-ACTIVE-FLAG.
+007400     MOVE 'contact' TO MENU-PAGE-ID.
+007500     WRITE MENU-ITEM-RECORD.
+007600     CLOSE MENU-ITEMS-FILE.
+007700 SEED-CONTENT-PAGES.
+007800     OPEN OUTPUT CONTENT-PAGES-FILE.
+007900     MOVE 'home' TO PAGE-ID.
+008000     MOVE 'Home' TO PAGE-TITLE.
+008100     MOVE 'Y' TO PAGE-ACTIVE-FLAG.
+008200     MOVE 'Welcome to Blake Karbon''s portfolio.' TO PAGE-BODY.
+008300     WRITE CONTENT-PAGE-RECORD.
+008400     MOVE 'about' TO PAGE-ID.
+008500     MOVE 'About' TO PAGE-TITLE.
+008600     MOVE 'Y' TO PAGE-ACTIVE-FLAG.
+008700     MOVE 'A COBOL developer building a portfolio site in COBOL.'
+008800       TO PAGE-BODY.
+008900     WRITE CONTENT-PAGE-RECORD.
+009000     MOVE 'contact' TO PAGE-ID.
+009100     MOVE 'Contact' TO PAGE-TITLE.
+009200     MOVE 'Y' TO PAGE-ACTIVE-FLAG.
+009300     MOVE 'Reach out via the contact details on this page.'
+009400       TO PAGE-BODY.
+009500     WRITE CONTENT-PAGE-RECORD.
+009600     CLOSE CONTENT-PAGES-FILE.
