@@ -6,223 +6,521 @@
 000600 OBJECT-COMPUTER. WASM.
 000700 INPUT-OUTPUT SECTION.
 000800 FILE-CONTROL.
-000900 DATA DIVISION.
-001000 FILE SECTION.
-001100 WORKING-STORAGE SECTION.
-001200 01 WS-NULL-BYTE PIC X(1) VALUE X'00'.
-001300 01 WS-RETURN PIC S9.
-001400 01 WS-COOKIE-ALLOWED PIC X.
-001500 01 WS-LANG PIC XX.
-001600 01 WS-PERCENT-COBOL PIC X(5).
-001700 01 WS-SVG-US PIC X(650).
-001800 01 WS-SVG-ES PIC X(82149).
-001900 01 WS-LANG-SELECT-TOGGLE PIC 9 VALUE 0.
-002000 LINKAGE SECTION.
-002100 01 LS-BLOB PIC X(100000).
-002200 01 LS-BLOB-SIZE PIC 9(10).
-002300 01 LS-LANG-CHOICE PIC XX.
-002400 PROCEDURE DIVISION.
-002500 EXAMPLE SECTION.
-002600 ENTRY 'MAIN'.
-002700   PERFORM BUILD-MENUBAR.
-002800   CALL 'cobdom_get_cookie' USING BY REFERENCE WS-COOKIE-ALLOWED,
-002900     'allowCookies' RETURNING WS-RETURN.
-003000   IF WS-COOKIE-ALLOWED = 'y' THEN
-003100     PERFORM LANG-CHECK
-003200   ELSE
-003300     PERFORM COOKIE-ASK
-003400     MOVE 'us' TO WS-LANG
-003500     PERFORM SET-ACTIVE-FLAG
-003600   END-IF.
-003700   CALL 'cobdom_create_element' USING 'percentCobol', 'span'
-003800     RETURNING WS-RETURN.
-003900   CALL 'cobdom_fetch' USING 'SETPERCENTCOBOL',
-004000     '/res/percent.txt', 'GET', WS-NULL-BYTE RETURNING WS-RETURN.
-004100   CALL 'cobdom_style' USING 'body', 'fontSize', '4rem'
-004200     RETURNING WS-RETURN.
-004300   CALL 'cobdom_create_element' USING 'contentDiv', 'div'
-004400     RETURNING WS-RETURN.
-004500   CALL 'cobdom_style' USING 'contentDiv', 'paddingTop', '4rem'
-004600     RETURNING WS-RETURN.
-004700*  CALL 'cobdom_append_child' USING 'percentCobol', 'contentDiv'
-004800*    RETURNING WS-RETURN.
-004900   CALL 'cobdom_append_child' USING 'contentDiv', 'body'
-005000     RETURNING WS-RETURN.
-005100   GOBACK.
-005200 SET-ACTIVE-FLAG.
-005300   IF WS-LANG = 'us' THEN
-005400     CALL 'cobdom_style' USING 'langES', 'display', 'none'
-005500       RETURNING WS-RETURN
-005600   ELSE
-005700     CALL 'cobdom_style' USING 'langUS', 'display', 'none'
-005800       RETURNING WS-RETURN
-005900   END-IF.
-006000   CONTINUE.
-006100 BUILD-MENUBAR.
-006200   CALL 'cobdom_create_element' USING 'menuDiv', 'div'
-006300     RETURNING WS-RETURN.
-006400   CALL 'cobdom_style' USING 'menuDiv', 'position', 'fixed'
-006500     RETURNING WS-RETURN.
-006600   CALL 'cobdom_style' USING 'menuDiv', 'display', 'flex'
-006700     RETURNING WS-RETURN.
-006800   CALL 'cobdom_style' USING 'menuDiv', 'justifyContent', 
-006900     'space-between' RETURNING WS-RETURN.
-007000   CALL 'cobdom_style' USING 'menuDiv', 'top', '0'
-007100     RETURNING WS-RETURN.
-007200   CALL 'cobdom_style' USING 'menuDiv', 'left', '0'
-007300     RETURNING WS-RETURN.
-007400   CALL 'cobdom_style' USING 'menuDiv', 'width', '100%'
-007500     RETURNING WS-RETURN.
-007600   CALL 'cobdom_style' USING 'menuDiv', 'backgroundColor',
-007700     '#919191' RETURNING WS-RETURN.
-007800   CALL 'cobdom_inner_html' USING 'menuDiv', 'Menu'
-007900     RETURNING WS-RETURN.
-008000   CALL 'cobdom_append_child' USING 'menuDiv', 'body'
-008100     RETURNING WS-RETURN.
-008200*Setup language selector
-008300   CALL 'cobdom_create_element' USING 'langSelector', 'span'
-008400     RETURNING WS-RETURN.
-008500   CALL 'cobdom_style' USING 'langSelector', 'marginLeft', 'auto'
-008600     RETURNING WS-RETURN.
-008700   CALL 'cobdom_create_element' USING 'langUS', 'img'
-008800     RETURNING WS-RETURN.
-008900   CALL 'cobdom_create_element' USING 'langES', 'img'
-009000     RETURNING WS-RETURN.
-009100   CALL 'cobdom_src' USING 'langUS', '/res/icons/us.svg'
-009200     RETURNING WS-RETURN.
-009300   CALL 'cobdom_style' USING 'langUS', 'width', '3rem'
-009400     RETURNING WS-RETURN.
-009500   CALL 'cobdom_style' USING 'langUS', 'height', '3rem'
-009600     RETURNING WS-RETURN. 
-009700   CALL 'cobdom_src' USING 'langES', '/res/icons/es.svg'
-009800     RETURNING WS-RETURN.
-009900   CALL 'cobdom_style' USING 'langES', 'width', '3rem'
-010000     RETURNING WS-RETURN.
-010100   CALL 'cobdom_style' USING 'langES', 'height', '3rem'
-010200     RETURNING WS-RETURN. 
-010300   CALL 'cobdom_append_child' USING 'langUS', 'langSelector'
-010400     RETURNING WS-RETURN.
-010500   CALL 'cobdom_add_event_listener' USING 'langUS', 'click', 
-010600     'SETLANGUS' RETURNING WS-RETURN.
-010700   CALL 'cobdom_append_child' USING 'langES', 'langSelector'
-010800     RETURNING WS-RETURN.
-010900   CALL 'cobdom_add_event_listener' USING 'langES', 'click', 
-011000     'SETLANGES' RETURNING WS-RETURN.
-011100   CALL 'cobdom_append_child' USING 'langSelector', 'menuDiv'
-011200     RETURNING WS-RETURN.
-011300   CONTINUE.
-011400 LANG-CHECK.
-011500   CALL 'cobdom_get_cookie' USING BY REFERENCE WS-LANG,
-011600     'lang' RETURNING WS-RETURN.
-011700   IF WS-LANG = WS-NULL-BYTE THEN
-011800     CALL 'cobdom_set_cookie' USING 'us', 'lang'
-011900       RETURNING WS-RETURN
-012000     MOVE 'us' TO WS-LANG
-012100   END-IF.
-012200   PERFORM SET-ACTIVE-FLAG.
-012300   CONTINUE.
-012400 COOKIE-ASK.
-012500   CALL 'cobdom_create_element' USING 'cookieDiv', 'div'
-012600     RETURNING WS-RETURN.
-012700   CALL 'cobdom_style' USING 'cookieDiv', 'position', 'fixed'
-012800     RETURNING WS-RETURN.
-012900   CALL 'cobdom_style' USING 'cookieDiv', 'bottom', '0'
-013000     RETURNING WS-RETURN.
-013100   CALL 'cobdom_style' USING 'cookieDiv', 'left', '0'
-013200     RETURNING WS-RETURN.
-013300   CALL 'cobdom_style' USING 'cookieDiv', 'width', '100%'
-013400     RETURNING WS-RETURN.
-013500   CALL 'cobdom_style' USING 'cookieDiv', 'backgroundColor', 
-013600     '#00ff00' RETURNING WS-RETURN.
-013700   CALL 'cobdom_style' USING 'cookieDiv', 'textAlign', 
-013800     'center' RETURNING WS-RETURN.
-013900   CALL 'cobdom_inner_html' USING 'cookieDiv','Would you like to a
-014000-'llow cookies to store your preferences such as language?&nbsp;'
-014100     RETURNING WS-RETURN.
-014200   CALL 'cobdom_create_element' USING 'cookieYes', 'span'
+000900     SELECT AUDIT-LOG-FILE ASSIGN TO "data/audit-log.txt"
+001000         ORGANIZATION LINE SEQUENTIAL
+001100         FILE STATUS WS-AUDIT-FILE-STATUS.
+001200*LANG-MASTER is logically a file keyed by LANG-CODE, but this
+001300*build's COBOL runtime has no indexed (ISAM) file support, so it
+001400*is carried as a plain sequential file and the PROCEDURE DIVISION
+001500*does its own lookup by linear scan.
+001600     SELECT LANG-MASTER-FILE ASSIGN TO "data/lang-master.dat"
+001700         FILE STATUS WS-LANG-MASTER-STATUS.
+001800     SELECT MENU-ITEMS-FILE ASSIGN TO "data/menu-items.dat"
+001900         FILE STATUS WS-MENU-ITEMS-STATUS.
+002000     SELECT HIT-LOG-FILE ASSIGN TO "data/hit-log.txt"
+002100         ORGANIZATION LINE SEQUENTIAL
+002200         FILE STATUS WS-HIT-FILE-STATUS.
+002300*CONTENT-PAGES is logically a file keyed by PAGE-ID, carried as a
+002400*plain sequential file for the same ISAM-limitation reason as
+002500*LANG-MASTER and MENU-ITEMS above.
+002600     SELECT CONTENT-PAGES-FILE ASSIGN TO "data/content-pages.dat"
+002700         FILE STATUS WS-CONTENT-PAGES-STATUS.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  AUDIT-LOG-FILE.
+003100 COPY AUDITREC.
+003200 FD  LANG-MASTER-FILE.
+003300 COPY LANGREC.
+003400 FD  MENU-ITEMS-FILE.
+003500 COPY MENUREC.
+003600 FD  HIT-LOG-FILE.
+003700 COPY HITREC.
+003800 FD  CONTENT-PAGES-FILE.
+003900 COPY PAGEREC.
+004000 WORKING-STORAGE SECTION.
+004100 01 WS-NULL-BYTE PIC X(1) VALUE X'00'.
+004200 01 WS-RETURN PIC S9.
+004300 01 WS-COOKIE-ALLOWED PIC X.
+004400 01 WS-LANG PIC XX.
+004500 01 WS-PERCENT-COBOL PIC X(5).
+004600 COPY PERCENTLIT.
+004700 01 WS-SVG-US PIC X(650).
+004800 01 WS-SVG-ES PIC X(82149).
+004900 01 WS-SVG-US-LOADED PIC X VALUE 'N'.
+005000 01 WS-SVG-ES-LOADED PIC X VALUE 'N'.
+005100 01 WS-SVG-US-FALLBACK-PENDING PIC X VALUE 'N'.
+005200 01 WS-SVG-ES-FALLBACK-PENDING PIC X VALUE 'N'.
+005300 01 WS-LANG-SELECT-TOGGLE PIC 9 VALUE 0.
+005400 01 WS-AUDIT-FILE-STATUS PIC XX.
+005500 01 WS-AUDIT-EVENT-TYPE PIC X(4).
+005600 01 WS-AUDIT-OLD-LANG PIC XX.
+005700 01 WS-AUDIT-NEW-LANG PIC XX.
+005800 01 WS-LANG-MASTER-STATUS PIC XX.
+005900 01 WS-MENU-ITEMS-STATUS PIC XX.
+006000 01 WS-MENU-ELEMENT-ID PIC X(20).
+006100 01 WS-MENU-HREF PIC X(17).
+006200 01 WS-MENU-ORDER-STYLE PIC X(2).
+006300 01 WS-HIT-FILE-STATUS PIC XX.
+006400 01 WS-COOKIE-READ-ATTEMPTS PIC 9(9) VALUE 0.
+006500 01 WS-MAX-COOKIE-RETRIES PIC 9(9) VALUE 3.
+006600 01 WS-MAX-GIVE-UP-RETRIES PIC 9(9) VALUE 9.
+006700 01 WS-RETRY-FAIL-COUNT PIC 9(9).
+006800 01 WS-RETRY-FAIL-COUNT-COOKIE PIC X(2).
+006900 01 WS-RETRY-FAIL-COUNT-EDIT PIC Z9.
+007000 01 WS-CONTENT-PAGES-STATUS PIC XX.
+007100 01 WS-PAGE-ID PIC X(10).
+007200 01 WS-PAGE-FOUND PIC X VALUE 'N'.
+007300 01 WS-COOKIE-READ-FAILED PIC X VALUE 'N'.
+007400 LINKAGE SECTION.
+007500 01 LS-BLOB PIC X(100000).
+007600 01 LS-BLOB-SIZE PIC 9(10).
+007700 01 LS-LANG-CHOICE PIC XX.
+007800 PROCEDURE DIVISION.
+007900 EXAMPLE SECTION.
+008000 ENTRY 'MAIN'.
+008100   CALL 'cobdom_get_page_id' USING BY REFERENCE WS-PAGE-ID
+008200     RETURNING WS-RETURN.
+008300   IF WS-PAGE-ID = SPACES OR WS-PAGE-ID = LOW-VALUES THEN
+008400     MOVE 'home' TO WS-PAGE-ID
+008500   END-IF.
+008600*Cache the icon SVG markup before the menubar is built so a fast
+008700*<img> load failure can never fire its 'error' listener against
+008800*an empty fallback buffer.
+008900   CALL 'cobdom_fetch' USING 'SETSVGUS', '/res/icons/us.svg',
+009000     'GET', WS-NULL-BYTE RETURNING WS-RETURN.
+009100   CALL 'cobdom_fetch' USING 'SETSVGES', '/res/icons/es.svg',
+009200     'GET', WS-NULL-BYTE RETURNING WS-RETURN.
+009300   PERFORM BUILD-MENUBAR.
+009400   MOVE 0 TO WS-COOKIE-READ-ATTEMPTS.
+009500   PERFORM READ-RETRY-CHECKPOINT.
+009600   PERFORM WITH TEST AFTER UNTIL WS-RETURN = 0
+009700       OR WS-COOKIE-READ-ATTEMPTS >= WS-MAX-COOKIE-RETRIES
+009800     CALL 'cobdom_get_cookie' USING BY REFERENCE WS-COOKIE-ALLOWED,
+009900       'allowCookies' RETURNING WS-RETURN
+010000     ADD 1 TO WS-COOKIE-READ-ATTEMPTS
+010100     IF WS-RETURN NOT = 0 THEN
+010200       IF WS-RETRY-FAIL-COUNT < WS-MAX-GIVE-UP-RETRIES THEN
+010300         ADD 1 TO WS-RETRY-FAIL-COUNT
+010400       END-IF
+010500       PERFORM WRITE-RETRY-CHECKPOINT
+010600     END-IF
+010700   END-PERFORM.
+010800   IF WS-RETURN NOT = 0 THEN
+010900     MOVE 'n' TO WS-COOKIE-ALLOWED
+011000     MOVE 'Y' TO WS-COOKIE-READ-FAILED
+011100   END-IF.
+011200   IF WS-COOKIE-READ-FAILED = 'Y' THEN
+011300     MOVE 'FAIL' TO WS-AUDIT-EVENT-TYPE
+011400   ELSE
+011500     MOVE 'READ' TO WS-AUDIT-EVENT-TYPE
+011600   END-IF.
+011700   MOVE WS-LANG TO WS-AUDIT-OLD-LANG.
+011800   MOVE WS-LANG TO WS-AUDIT-NEW-LANG.
+011900   PERFORM WRITE-AUDIT-REC.
+012000   IF WS-COOKIE-ALLOWED = 'y' THEN
+012100     PERFORM LANG-CHECK
+012200   ELSE
+012300     IF WS-COOKIE-READ-FAILED = 'Y'
+012400         AND WS-RETRY-FAIL-COUNT >= WS-MAX-GIVE-UP-RETRIES THEN
+012500       CONTINUE
+012600     ELSE
+012700       PERFORM COOKIE-ASK
+012800     END-IF
+012900     MOVE 'us' TO WS-LANG
+013000     PERFORM SET-ACTIVE-FLAG
+013100   END-IF.
+013200   CALL 'cobdom_create_element' USING 'percentCobol', 'span'
+013300     RETURNING WS-RETURN.
+013400   IF WS-PERCENT-EMBEDDED NOT = SPACES THEN
+013500     MOVE WS-PERCENT-EMBEDDED TO WS-PERCENT-COBOL
+013600     CALL 'cobdom_inner_html' USING 'percentCobol',
+013700       WS-PERCENT-COBOL RETURNING WS-RETURN
+013800   ELSE
+013900     CALL 'cobdom_fetch' USING 'SETPERCENTCOBOL',
+014000       '/res/percent.txt', 'GET', WS-NULL-BYTE RETURNING WS-RETURN
+014100   END-IF.
+014200   CALL 'cobdom_style' USING 'body', 'fontSize', '4rem'
 014300     RETURNING WS-RETURN.
-014400   CALL 'cobdom_set_class' USING 'cookieYes', 'cookieButton'
+014400   CALL 'cobdom_create_element' USING 'contentDiv', 'div'
 014500     RETURNING WS-RETURN.
-014600   CALL 'cobdom_inner_html' USING 'cookieYes', 'Yes&nbsp;'
+014600   CALL 'cobdom_style' USING 'contentDiv', 'paddingTop', '4rem'
 014700     RETURNING WS-RETURN.
-014800   CALL 'cobdom_create_element' USING 'cookieNo', 'span'
-014900     RETURNING WS-RETURN.
-015000   CALL 'cobdom_set_class' USING 'cookieNo', 'cookieButton'
+014800*  CALL 'cobdom_append_child' USING 'percentCobol', 'contentDiv'
+014900*    RETURNING WS-RETURN.
+015000   CALL 'cobdom_append_child' USING 'contentDiv', 'body'
 015100     RETURNING WS-RETURN.
-015200   CALL 'cobdom_inner_html' USING 'cookieNo', 'No'
-015300     RETURNING WS-RETURN.
-015400   CALL 'cobdom_add_event_listener' USING 'cookieYes', 'click',
-015500     'COOKIEACCEPT' RETURNING WS-RETURN.
-015600   CALL 'cobdom_add_event_listener' USING 'cookieNo', 'click',
-015700     'COOKIEDENY' RETURNING WS-RETURN.
-015800   CALL 'cobdom_append_child' USING 'cookieYes', 'cookieDiv'
-015900     RETURNING WS-RETURN.
-016000   CALL 'cobdom_append_child' USING 'cookieNo', 'cookieDiv'
-016100     RETURNING WS-RETURN.
-016200   CALL 'cobdom_append_child' USING 'cookieDiv', 'body'
-016300     RETURNING WS-RETURN.
-016400*Note this must be called after the elements are added to the
-016500*document because it must search for them.
-016600   CALL 'cobdom_class_style' USING 'cookieButton', 
-016700     'backgroundColor', '#ff0000' RETURNING WS-RETURN.
-016800   CONTINUE.
-016900 COOKIEACCEPT SECTION.
-017000 ENTRY 'COOKIEACCEPT'.
-017100   CALL 'cobdom_style' USING 'cookieDiv', 'display', 'none'
-017200     RETURNING WS-RETURN.
-017300   CALL 'cobdom_set_cookie' USING 'y', 'allowCookies' 
-017400     RETURNING WS-RETURN.
-017500   MOVE 'y' TO WS-COOKIE-ALLOWED.
-017600   GOBACK.
-017700 COOKIEDENY SECTION.
-017800 ENTRY 'COOKIEDENY'.
-017900   CALL 'cobdom_style' USING 'cookieDiv', 'display', 'none'
-018000     RETURNING WS-RETURN.
-018100   MOVE 'n' TO WS-COOKIE-ALLOWED.
-018200   GOBACK.
-018300 SETPERCENTCOBOL SECTION.
-018400 ENTRY 'SETPERCENTCOBOL' USING BY REFERENCE LS-BLOB-SIZE,LS-BLOB.
-018500   MOVE LS-BLOB(1:LS-BLOB-SIZE) TO WS-PERCENT-COBOL.
-018600   CALL 'cobdom_inner_html' USING 'percentCobol', WS-PERCENT-COBOL
-018700     RETURNING WS-RETURN.
-018800   DISPLAY 'Currently this website is written in ' 
-018900     WS-PERCENT-COBOL '% COBOL.'.
-019000   GOBACK.
-019100 SETLANG SECTION.
-019200 ENTRY 'SETLANG' USING LS-LANG-CHOICE.
-019300   if WS-LANG-SELECT-TOGGLE = 0 THEN
-019400     MOVE 1 TO WS-LANG-SELECT-TOGGLE
-019500     IF WS-LANG = 'us' THEN
-019600       CALL 'cobdom_style' USING 'langES', 'display', 'inline'
-019700         RETURNING WS-RETURN
-019800     ELSE
-019900       CALL 'cobdom_style' USING 'langUS', 'display', 'inline'
-020000         RETURNING WS-RETURN
-020100     END-IF
-020200   ELSE
-020300     MOVE 0 TO WS-LANG-SELECT-TOGGLE
-020400     IF WS-COOKIE-ALLOWED = 'y' THEN
-020500       IF LS-LANG-CHOICE = 'us' THEN
-020600         CALL 'cobdom_set_cookie' USING 'us', 'lang'
-020700           RETURNING WS-RETURN
-020800         MOVE 'us' TO WS-LANG
-020900       ELSE
-021000         CALL 'cobdom_set_cookie' USING 'es', 'lang'
-021100           RETURNING WS-RETURN
-021200         MOVE 'es' TO WS-LANG
-021300       END-IF
-021400       PERFORM SET-ACTIVE-FLAG
-021500     ELSE
-021600       MOVE LS-LANG-CHOICE TO WS-LANG
-021700       PERFORM SET-ACTIVE-FLAG 
-021800     END-IF
-021900   END-IF.
-022000   GOBACK.
-022100 SETLANGUS SECTION.
-022200 ENTRY 'SETLANGUS'.
-022300   CALL 'SETLANG' USING 'us'.
-022400   GOBACK.
-022500 SETLANGES SECTION.
-022600 ENTRY 'SETLANGES'.
-022700   CALL 'SETLANG' USING 'es'.
-022800   GOBACK.
+015200   PERFORM RENDER-CONTENT-PAGE.
+015300   PERFORM WRITE-HIT-REC.
+015400   GOBACK.
+015500 RENDER-CONTENT-PAGE.
+015600   MOVE 'N' TO WS-PAGE-FOUND.
+015700   OPEN INPUT CONTENT-PAGES-FILE.
+015800   IF WS-CONTENT-PAGES-STATUS = '00' THEN
+015900     PERFORM WITH TEST AFTER UNTIL WS-CONTENT-PAGES-STATUS = '10'
+016000       READ CONTENT-PAGES-FILE
+016100         AT END MOVE '10' TO WS-CONTENT-PAGES-STATUS
+016200         NOT AT END
+016300           IF PAGE-ID = WS-PAGE-ID AND PAGE-ACTIVE-FLAG = 'Y' THEN
+016400             MOVE 'Y' TO WS-PAGE-FOUND
+016500             CALL 'cobdom_inner_html' USING 'contentDiv',
+016600               PAGE-BODY RETURNING WS-RETURN
+016700           END-IF
+016800       END-READ
+016900     END-PERFORM
+017000     CLOSE CONTENT-PAGES-FILE
+017100   END-IF.
+017200   IF WS-PAGE-FOUND = 'N' THEN
+017300     CALL 'cobdom_inner_html' USING 'contentDiv',
+017400       'Page not found.' RETURNING WS-RETURN
+017500   END-IF.
+017600   CONTINUE.
+017700 WRITE-HIT-REC.
+017800   MOVE FUNCTION CURRENT-DATE TO HIT-TIMESTAMP.
+017900   MOVE WS-LANG TO HIT-LANG.
+018000   MOVE WS-COOKIE-ALLOWED TO HIT-COOKIE-ALLOWED.
+018100   OPEN EXTEND HIT-LOG-FILE.
+018200   IF WS-HIT-FILE-STATUS = '35' THEN
+018300     OPEN OUTPUT HIT-LOG-FILE
+018400   END-IF.
+018500   WRITE HIT-LOG-RECORD.
+018600   CLOSE HIT-LOG-FILE.
+018700   CONTINUE.
+018800 READ-RETRY-CHECKPOINT.
+018900   MOVE 0 TO WS-RETRY-FAIL-COUNT.
+019000   CALL 'cobdom_get_cookie' USING BY REFERENCE
+019100     WS-RETRY-FAIL-COUNT-COOKIE, 'retryFailCount'
+019200     RETURNING WS-RETURN.
+019300   IF WS-RETRY-FAIL-COUNT-COOKIE NOT = WS-NULL-BYTE THEN
+019400     MOVE FUNCTION NUMVAL(WS-RETRY-FAIL-COUNT-COOKIE)
+019500       TO WS-RETRY-FAIL-COUNT
+019600   END-IF.
+019700   CONTINUE.
+019800 WRITE-RETRY-CHECKPOINT.
+019900   MOVE WS-RETRY-FAIL-COUNT TO WS-RETRY-FAIL-COUNT-EDIT.
+020000   CALL 'cobdom_set_cookie' USING
+020100     FUNCTION TRIM(WS-RETRY-FAIL-COUNT-EDIT), 'retryFailCount'
+020200     RETURNING WS-RETURN.
+020300   CONTINUE.
+020400 SET-ACTIVE-FLAG.
+020500   OPEN INPUT LANG-MASTER-FILE.
+020600   IF WS-LANG-MASTER-STATUS = '00' THEN
+020700     PERFORM WITH TEST AFTER UNTIL WS-LANG-MASTER-STATUS = '10'
+020800       READ LANG-MASTER-FILE
+020900         AT END MOVE '10' TO WS-LANG-MASTER-STATUS
+021000         NOT AT END
+021100           IF LANG-CODE = WS-LANG THEN
+021200             CALL 'cobdom_style' USING LANG-ELEMENT-ID, 'display',
+021300               'inline' RETURNING WS-RETURN
+021400           ELSE
+021500             CALL 'cobdom_style' USING LANG-ELEMENT-ID, 'display',
+021600               'none' RETURNING WS-RETURN
+021700           END-IF
+021800       END-READ
+021900     END-PERFORM
+022000     CLOSE LANG-MASTER-FILE
+022100   END-IF.
+022200   CONTINUE.
+022300 WRITE-AUDIT-REC.
+022400   MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+022500   MOVE WS-AUDIT-EVENT-TYPE TO AUDIT-EVENT-TYPE.
+022600   MOVE WS-AUDIT-OLD-LANG TO AUDIT-OLD-LANG.
+022700   MOVE WS-AUDIT-NEW-LANG TO AUDIT-NEW-LANG.
+022800   MOVE WS-COOKIE-ALLOWED TO AUDIT-COOKIE-ALLOWED.
+022900   OPEN EXTEND AUDIT-LOG-FILE.
+023000   IF WS-AUDIT-FILE-STATUS = '35' THEN
+023100     OPEN OUTPUT AUDIT-LOG-FILE
+023200   END-IF.
+023300   WRITE AUDIT-LOG-RECORD.
+023400   CLOSE AUDIT-LOG-FILE.
+023500   CONTINUE.
+023600 BUILD-MENUBAR.
+023700   CALL 'cobdom_create_element' USING 'menuDiv', 'div'
+023800     RETURNING WS-RETURN.
+023900   CALL 'cobdom_style' USING 'menuDiv', 'position', 'fixed'
+024000     RETURNING WS-RETURN.
+024100   CALL 'cobdom_style' USING 'menuDiv', 'display', 'flex'
+024200     RETURNING WS-RETURN.
+024300   CALL 'cobdom_style' USING 'menuDiv', 'justifyContent', 
+024400     'space-between' RETURNING WS-RETURN.
+024500   CALL 'cobdom_style' USING 'menuDiv', 'top', '0'
+024600     RETURNING WS-RETURN.
+024700   CALL 'cobdom_style' USING 'menuDiv', 'left', '0'
+024800     RETURNING WS-RETURN.
+024900   CALL 'cobdom_style' USING 'menuDiv', 'width', '100%'
+025000     RETURNING WS-RETURN.
+025100   CALL 'cobdom_style' USING 'menuDiv', 'backgroundColor',
+025200     '#919191' RETURNING WS-RETURN.
+025300   PERFORM BUILD-MENU-ITEMS.
+025400   CALL 'cobdom_append_child' USING 'menuDiv', 'body'
+025500     RETURNING WS-RETURN.
+025600*Setup language selector
+025700   CALL 'cobdom_create_element' USING 'langSelector', 'span'
+025800     RETURNING WS-RETURN.
+025900   CALL 'cobdom_style' USING 'langSelector', 'marginLeft', 'auto'
+026000     RETURNING WS-RETURN.
+026100   OPEN INPUT LANG-MASTER-FILE.
+026200   IF WS-LANG-MASTER-STATUS = '00' THEN
+026300     PERFORM WITH TEST AFTER UNTIL WS-LANG-MASTER-STATUS = '10'
+026400       READ LANG-MASTER-FILE
+026500         AT END MOVE '10' TO WS-LANG-MASTER-STATUS
+026600         NOT AT END PERFORM CREATE-LANG-ICON-ELEMENT
+026700       END-READ
+026800     END-PERFORM
+026900     CLOSE LANG-MASTER-FILE
+027000   END-IF.
+027100   CALL 'cobdom_append_child' USING 'langSelector', 'menuDiv'
+027200     RETURNING WS-RETURN.
+027300   CONTINUE.
+027400 BUILD-MENU-ITEMS.
+027500   OPEN INPUT MENU-ITEMS-FILE.
+027600   IF WS-MENU-ITEMS-STATUS = '00' THEN
+027700     PERFORM WITH TEST AFTER UNTIL WS-MENU-ITEMS-STATUS = '10'
+027800       READ MENU-ITEMS-FILE
+027900         AT END MOVE '10' TO WS-MENU-ITEMS-STATUS
+028000         NOT AT END
+028100           IF MENU-ACTIVE-FLAG = 'Y' THEN
+028200             PERFORM CREATE-MENU-ITEM-ELEMENT
+028300           END-IF
+028400       END-READ
+028500     END-PERFORM
+028600     CLOSE MENU-ITEMS-FILE
+028700   END-IF.
+028800   CONTINUE.
+028900 CREATE-MENU-ITEM-ELEMENT.
+029000   MOVE SPACES TO WS-MENU-ELEMENT-ID.
+029100   STRING 'menuItem' DELIMITED BY SIZE
+029200          MENU-ORDER DELIMITED BY SIZE
+029300     INTO WS-MENU-ELEMENT-ID.
+029400   CALL 'cobdom_create_element' USING WS-MENU-ELEMENT-ID, 'a'
+029500     RETURNING WS-RETURN.
+029600   CALL 'cobdom_inner_html' USING WS-MENU-ELEMENT-ID, MENU-LABEL
+029700     RETURNING WS-RETURN.
+029800   CALL 'cobdom_style' USING WS-MENU-ELEMENT-ID, 'color',
+029900     '#ffffff' RETURNING WS-RETURN.
+030000   MOVE SPACES TO WS-MENU-HREF.
+030100   STRING '?page=' DELIMITED BY SIZE
+030200          FUNCTION TRIM(MENU-PAGE-ID) DELIMITED BY SIZE
+030300     INTO WS-MENU-HREF.
+030400   CALL 'cobdom_href' USING WS-MENU-ELEMENT-ID, WS-MENU-HREF
+030500     RETURNING WS-RETURN.
+030600   MOVE SPACES TO WS-MENU-ORDER-STYLE.
+030700   STRING MENU-ORDER DELIMITED BY SIZE INTO WS-MENU-ORDER-STYLE.
+030800   CALL 'cobdom_style' USING WS-MENU-ELEMENT-ID, 'order',
+030900     WS-MENU-ORDER-STYLE RETURNING WS-RETURN.
+031000   CALL 'cobdom_append_child' USING WS-MENU-ELEMENT-ID, 'menuDiv'
+031100     RETURNING WS-RETURN.
+031200   CONTINUE.
+031300 CREATE-LANG-ICON-ELEMENT.
+031400   CALL 'cobdom_create_element' USING LANG-ELEMENT-ID, 'img'
+031500     RETURNING WS-RETURN.
+031600   CALL 'cobdom_src' USING LANG-ELEMENT-ID, LANG-ICON-PATH
+031700     RETURNING WS-RETURN.
+031800   CALL 'cobdom_style' USING LANG-ELEMENT-ID, 'width', '3rem'
+031900     RETURNING WS-RETURN.
+032000   CALL 'cobdom_style' USING LANG-ELEMENT-ID, 'height', '3rem'
+032100     RETURNING WS-RETURN.
+032200   CALL 'cobdom_append_child' USING LANG-ELEMENT-ID,
+032300     'langSelector' RETURNING WS-RETURN.
+032400   CALL 'cobdom_add_event_listener' USING LANG-ELEMENT-ID,
+032500     'click', LANG-CLICK-ENTRY RETURNING WS-RETURN.
+032600   IF LANG-FALLBACK-ENTRY NOT = SPACES THEN
+032700     CALL 'cobdom_add_event_listener' USING LANG-ELEMENT-ID,
+032800       'error', LANG-FALLBACK-ENTRY RETURNING WS-RETURN
+032900   END-IF.
+033000   CONTINUE.
+033100 CREATE-SVG-US-FALLBACK-SPAN.
+033200   CALL 'cobdom_create_element' USING 'langUSFallback', 'span'
+033300     RETURNING WS-RETURN.
+033400   CALL 'cobdom_inner_html' USING 'langUSFallback', WS-SVG-US
+033500     RETURNING WS-RETURN.
+033600   CALL 'cobdom_append_child' USING 'langUSFallback',
+033700     'langSelector' RETURNING WS-RETURN.
+033800   CALL 'cobdom_add_event_listener' USING 'langUSFallback',
+033900     'click', 'SETLANGUS' RETURNING WS-RETURN.
+034000   MOVE 'N' TO WS-SVG-US-FALLBACK-PENDING.
+034100   CONTINUE.
+034200 CREATE-SVG-ES-FALLBACK-SPAN.
+034300   CALL 'cobdom_create_element' USING 'langESFallback', 'span'
+034400     RETURNING WS-RETURN.
+034500   CALL 'cobdom_inner_html' USING 'langESFallback', WS-SVG-ES
+034600     RETURNING WS-RETURN.
+034700   CALL 'cobdom_append_child' USING 'langESFallback',
+034800     'langSelector' RETURNING WS-RETURN.
+034900   CALL 'cobdom_add_event_listener' USING 'langESFallback',
+035000     'click', 'SETLANGES' RETURNING WS-RETURN.
+035100   MOVE 'N' TO WS-SVG-ES-FALLBACK-PENDING.
+035200   CONTINUE.
+035300 LANG-CHECK.
+035400   MOVE WS-LANG TO WS-AUDIT-OLD-LANG.
+035500   CALL 'cobdom_get_cookie' USING BY REFERENCE WS-LANG,
+035600     'lang' RETURNING WS-RETURN.
+035700   IF WS-LANG = WS-NULL-BYTE THEN
+035800     CALL 'cobdom_set_cookie' USING 'us', 'lang'
+035900       RETURNING WS-RETURN
+036000     MOVE 'us' TO WS-LANG
+036100     MOVE 'INIT' TO WS-AUDIT-EVENT-TYPE
+036200   ELSE
+036300     MOVE 'READ' TO WS-AUDIT-EVENT-TYPE
+036400   END-IF.
+036500   MOVE WS-LANG TO WS-AUDIT-NEW-LANG.
+036600   PERFORM WRITE-AUDIT-REC.
+036700   PERFORM SET-ACTIVE-FLAG.
+036800   CONTINUE.
+036900 COOKIE-ASK.
+037000   CALL 'cobdom_create_element' USING 'cookieDiv', 'div'
+037100     RETURNING WS-RETURN.
+037200   CALL 'cobdom_style' USING 'cookieDiv', 'position', 'fixed'
+037300     RETURNING WS-RETURN.
+037400   CALL 'cobdom_style' USING 'cookieDiv', 'bottom', '0'
+037500     RETURNING WS-RETURN.
+037600   CALL 'cobdom_style' USING 'cookieDiv', 'left', '0'
+037700     RETURNING WS-RETURN.
+037800   CALL 'cobdom_style' USING 'cookieDiv', 'width', '100%'
+037900     RETURNING WS-RETURN.
+038000   CALL 'cobdom_style' USING 'cookieDiv', 'backgroundColor', 
+038100     '#00ff00' RETURNING WS-RETURN.
+038200   CALL 'cobdom_style' USING 'cookieDiv', 'textAlign', 
+038300     'center' RETURNING WS-RETURN.
+038400   CALL 'cobdom_inner_html' USING 'cookieDiv','Would you like to a
+038500-'llow cookies to store your preferences such as language?&nbsp;'
+038600     RETURNING WS-RETURN.
+038700   CALL 'cobdom_create_element' USING 'cookieYes', 'span'
+038800     RETURNING WS-RETURN.
+038900   CALL 'cobdom_set_class' USING 'cookieYes', 'cookieButton'
+039000     RETURNING WS-RETURN.
+039100   CALL 'cobdom_inner_html' USING 'cookieYes', 'Yes&nbsp;'
+039200     RETURNING WS-RETURN.
+039300   CALL 'cobdom_create_element' USING 'cookieNo', 'span'
+039400     RETURNING WS-RETURN.
+039500   CALL 'cobdom_set_class' USING 'cookieNo', 'cookieButton'
+039600     RETURNING WS-RETURN.
+039700   CALL 'cobdom_inner_html' USING 'cookieNo', 'No'
+039800     RETURNING WS-RETURN.
+039900   CALL 'cobdom_add_event_listener' USING 'cookieYes', 'click',
+040000     'COOKIEACCEPT' RETURNING WS-RETURN.
+040100   CALL 'cobdom_add_event_listener' USING 'cookieNo', 'click',
+040200     'COOKIEDENY' RETURNING WS-RETURN.
+040300   CALL 'cobdom_append_child' USING 'cookieYes', 'cookieDiv'
+040400     RETURNING WS-RETURN.
+040500   CALL 'cobdom_append_child' USING 'cookieNo', 'cookieDiv'
+040600     RETURNING WS-RETURN.
+040700   CALL 'cobdom_append_child' USING 'cookieDiv', 'body'
+040800     RETURNING WS-RETURN.
+040900*Note this must be called after the elements are added to the
+041000*document because it must search for them.
+041100   CALL 'cobdom_class_style' USING 'cookieButton', 
+041200     'backgroundColor', '#ff0000' RETURNING WS-RETURN.
+041300   CONTINUE.
+041400 COOKIEACCEPT SECTION.
+041500 ENTRY 'COOKIEACCEPT'.
+041600   CALL 'cobdom_style' USING 'cookieDiv', 'display', 'none'
+041700     RETURNING WS-RETURN.
+041800   CALL 'cobdom_set_cookie' USING 'y', 'allowCookies'
+041900     RETURNING WS-RETURN.
+042000   MOVE 'y' TO WS-COOKIE-ALLOWED.
+042100   MOVE WS-LANG TO WS-AUDIT-OLD-LANG.
+042200   MOVE WS-LANG TO WS-AUDIT-NEW-LANG.
+042300   MOVE 'CONS' TO WS-AUDIT-EVENT-TYPE.
+042400   PERFORM WRITE-AUDIT-REC.
+042500   GOBACK.
+042600 COOKIEDENY SECTION.
+042700 ENTRY 'COOKIEDENY'.
+042800   CALL 'cobdom_style' USING 'cookieDiv', 'display', 'none'
+042900     RETURNING WS-RETURN.
+043000   MOVE 'n' TO WS-COOKIE-ALLOWED.
+043100   MOVE WS-LANG TO WS-AUDIT-OLD-LANG.
+043200   MOVE WS-LANG TO WS-AUDIT-NEW-LANG.
+043300   MOVE 'CONS' TO WS-AUDIT-EVENT-TYPE.
+043400   PERFORM WRITE-AUDIT-REC.
+043500   GOBACK.
+043600 SETPERCENTCOBOL SECTION.
+043700 ENTRY 'SETPERCENTCOBOL' USING BY REFERENCE LS-BLOB-SIZE,LS-BLOB.
+043800   MOVE LS-BLOB(1:LS-BLOB-SIZE) TO WS-PERCENT-COBOL.
+043900   CALL 'cobdom_inner_html' USING 'percentCobol', WS-PERCENT-COBOL
+044000     RETURNING WS-RETURN.
+044100   DISPLAY 'Currently this website is written in ' 
+044200     WS-PERCENT-COBOL '% COBOL.'.
+044300   GOBACK.
+044400 SETLANG SECTION.
+044500 ENTRY 'SETLANG' USING LS-LANG-CHOICE.
+044600   if WS-LANG-SELECT-TOGGLE = 0 THEN
+044700     MOVE 1 TO WS-LANG-SELECT-TOGGLE
+044800     PERFORM TOGGLE-OTHER-LANG-ICONS
+044900   ELSE
+045000     MOVE 0 TO WS-LANG-SELECT-TOGGLE
+045100     MOVE WS-LANG TO WS-AUDIT-OLD-LANG
+045200     IF WS-COOKIE-ALLOWED = 'y' THEN
+045300       CALL 'cobdom_set_cookie' USING LS-LANG-CHOICE, 'lang'
+045400         RETURNING WS-RETURN
+045500     END-IF
+045600     MOVE LS-LANG-CHOICE TO WS-LANG
+045700     PERFORM SET-ACTIVE-FLAG
+045800     MOVE WS-LANG TO WS-AUDIT-NEW-LANG
+045900     MOVE 'LANG' TO WS-AUDIT-EVENT-TYPE
+046000     PERFORM WRITE-AUDIT-REC
+046100   END-IF.
+046200   GOBACK.
+046300 TOGGLE-OTHER-LANG-ICONS.
+046400   OPEN INPUT LANG-MASTER-FILE.
+046500   IF WS-LANG-MASTER-STATUS = '00' THEN
+046600     PERFORM WITH TEST AFTER UNTIL WS-LANG-MASTER-STATUS = '10'
+046700       READ LANG-MASTER-FILE
+046800         AT END MOVE '10' TO WS-LANG-MASTER-STATUS
+046900         NOT AT END
+047000           IF LANG-CODE NOT = WS-LANG THEN
+047100             CALL 'cobdom_style' USING LANG-ELEMENT-ID, 'display',
+047200               'inline' RETURNING WS-RETURN
+047300           END-IF
+047400       END-READ
+047500     END-PERFORM
+047600     CLOSE LANG-MASTER-FILE
+047700   END-IF.
+047800   CONTINUE.
+047900 SETLANGUS SECTION.
+048000 ENTRY 'SETLANGUS'.
+048100   CALL 'SETLANG' USING 'us'.
+048200   GOBACK.
+048300 SETLANGES SECTION.
+048400 ENTRY 'SETLANGES'.
+048500   CALL 'SETLANG' USING 'es'.
+048600   GOBACK.
+048700 SETSVGUS SECTION.
+048800 ENTRY 'SETSVGUS' USING BY REFERENCE LS-BLOB-SIZE,LS-BLOB.
+048900   MOVE LS-BLOB(1:LS-BLOB-SIZE) TO WS-SVG-US.
+049000   MOVE 'Y' TO WS-SVG-US-LOADED.
+049100   IF WS-SVG-US-FALLBACK-PENDING = 'Y' THEN
+049200     PERFORM CREATE-SVG-US-FALLBACK-SPAN
+049300   END-IF.
+049400   GOBACK.
+049500 SETSVGES SECTION.
+049600 ENTRY 'SETSVGES' USING BY REFERENCE LS-BLOB-SIZE,LS-BLOB.
+049700   MOVE LS-BLOB(1:LS-BLOB-SIZE) TO WS-SVG-ES.
+049800   MOVE 'Y' TO WS-SVG-ES-LOADED.
+049900   IF WS-SVG-ES-FALLBACK-PENDING = 'Y' THEN
+050000     PERFORM CREATE-SVG-ES-FALLBACK-SPAN
+050100   END-IF.
+050200   GOBACK.
+050300 SVGFALLBACKUS SECTION.
+050400 ENTRY 'SVGFALLBACKUS'.
+050500*langUS's <img> failed to load (bad deploy, missing asset, slow
+050600*CDN) - fall back to the cached inline SVG markup, once it has
+050700*actually finished loading (cobdom_fetch is asynchronous, so the
+050800*'error' listener can fire before SETSVGUS populates WS-SVG-US).
+050900   CALL 'cobdom_style' USING 'langUS', 'display', 'none'
+051000     RETURNING WS-RETURN.
+051100   IF WS-SVG-US-LOADED = 'Y' THEN
+051200     PERFORM CREATE-SVG-US-FALLBACK-SPAN
+051300   ELSE
+051400     MOVE 'Y' TO WS-SVG-US-FALLBACK-PENDING
+051500   END-IF.
+051600   GOBACK.
+051700 SVGFALLBACKES SECTION.
+051800 ENTRY 'SVGFALLBACKES'.
+051900   CALL 'cobdom_style' USING 'langES', 'display', 'none'
+052000     RETURNING WS-RETURN.
+052100   IF WS-SVG-ES-LOADED = 'Y' THEN
+052200     PERFORM CREATE-SVG-ES-FALLBACK-SPAN
+052300   ELSE
+052400     MOVE 'Y' TO WS-SVG-ES-FALLBACK-PENDING
+052500   END-IF.
+052600   GOBACK.
