@@ -0,0 +1,177 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. COOKIE-CONSENT-REPORT.
+000300******************************************************************
+000400*BATCH JOB. READS data/audit-log.txt (ONE AUDIT-LOG-RECORD PER
+000500*COOKIE READ/SET OR LANGUAGE SWITCH, WRITTEN BY src/main.cob's
+000600*WRITE-AUDIT-REC) AND ROLLS THE 'CONS' (COOKIE-CONSENT ACCEPT OR
+000700*DENY) EVENTS UP INTO DAILY ACCEPT/DENY COUNTS AND A RUNNING
+000800*CONSENT-RATE PERCENTAGE, WRITTEN TO data/cookie-consent-rpt.txt.
+000900*RUN THIS ON A NIGHTLY SCHEDULE ALONGSIDE src/percent-scan.cob
+001000*AND src/hit-log-report.cob.
+001100******************************************************************
+001200 ENVIRONMENT DIVISION.
+001300 INPUT-OUTPUT SECTION.
+001400 FILE-CONTROL.
+001500     SELECT AUDIT-LOG-FILE ASSIGN TO "data/audit-log.txt"
+001600         ORGANIZATION LINE SEQUENTIAL
+001700         FILE STATUS WS-AUDIT-FILE-STATUS.
+001800     SELECT CONSENT-REPORT-FILE ASSIGN TO
+001900         "data/cookie-consent-rpt.txt"
+002000         ORGANIZATION LINE SEQUENTIAL
+002100         FILE STATUS WS-REPORT-STATUS.
+002200 DATA DIVISION.
+002300 FILE SECTION.
+002400 FD  AUDIT-LOG-FILE.
+002500 COPY AUDITREC.
+002600 FD  CONSENT-REPORT-FILE.
+002700 01 REPORT-LINE PIC X(80).
+002800 WORKING-STORAGE SECTION.
+002900 01 WS-AUDIT-FILE-STATUS PIC XX.
+003000 01 WS-REPORT-STATUS PIC XX.
+003100 01 WS-DAY-TABLE.
+003200     05 WS-DAY-COUNT PIC 9(5) VALUE 0.
+003300     05 WS-DAY-ENTRY OCCURS 1 TO 366 TIMES
+003400         DEPENDING ON WS-DAY-COUNT
+003500         ASCENDING KEY IS WS-DAY-DATE
+003600         INDEXED BY WS-DAY-IDX.
+003700        10 WS-DAY-DATE         PIC X(8).
+003800        10 WS-DAY-ACCEPT-COUNT PIC 9(6).
+003900        10 WS-DAY-DENY-COUNT   PIC 9(6).
+004000 01 WS-TOTAL-ACCEPT-COUNT PIC 9(9) VALUE 0.
+004100 01 WS-TOTAL-DENY-COUNT PIC 9(9) VALUE 0.
+004200 01 WS-RUN-ACCEPT-COUNT PIC 9(9) VALUE 0.
+004300 01 WS-RUN-TOTAL-COUNT PIC 9(9) VALUE 0.
+004400 01 WS-RUN-RATE-NUM PIC 9(3)V99.
+004500 01 WS-DAY-RATE-NUM PIC 9(3)V99.
+004600 01 WS-FOUND-FLAG PIC X VALUE 'N'.
+004700 01 WS-IDX PIC 9(5).
+004800 01 WS-RUN-RATE-EDIT PIC ZZ9.99.
+004900 01 WS-DAY-RATE-EDIT PIC ZZ9.99.
+005000 PROCEDURE DIVISION.
+005100 REPORT-MAIN.
+005200     PERFORM TALLY-AUDIT-LOG.
+005300     PERFORM WRITE-REPORT.
+005400     DISPLAY 'cookie-consent-report complete: ' WS-DAY-COUNT
+005500       ' day(s), ' WS-TOTAL-ACCEPT-COUNT ' accept(s), '
+005600       WS-TOTAL-DENY-COUNT ' deny(s).'.
+005700     STOP RUN.
+005800 TALLY-AUDIT-LOG.
+005900     OPEN INPUT AUDIT-LOG-FILE.
+006000     IF WS-AUDIT-FILE-STATUS = '00' THEN
+006100       PERFORM WITH TEST AFTER UNTIL WS-AUDIT-FILE-STATUS = '10'
+006200         READ AUDIT-LOG-FILE
+006300           AT END MOVE '10' TO WS-AUDIT-FILE-STATUS
+006400           NOT AT END
+006500             IF AUDIT-EVENT-TYPE = 'CONS' THEN
+006600               PERFORM TALLY-ONE-CONSENT
+006700             END-IF
+006800         END-READ
+006900       END-PERFORM
+007000       CLOSE AUDIT-LOG-FILE
+007100     END-IF.
+007200     CONTINUE.
+007300 TALLY-ONE-CONSENT.
+007400     MOVE 'N' TO WS-FOUND-FLAG.
+007500     PERFORM VARYING WS-IDX FROM 1 BY 1
+007600       UNTIL WS-IDX > WS-DAY-COUNT
+007700       IF WS-DAY-DATE(WS-IDX) = AUDIT-TIMESTAMP(1:8) THEN
+007800         MOVE 'Y' TO WS-FOUND-FLAG
+007900         PERFORM ADD-DAILY-CONSENT-COUNT
+008000         MOVE WS-DAY-COUNT TO WS-IDX
+008100       END-IF
+008200     END-PERFORM.
+008300     IF WS-FOUND-FLAG = 'N' THEN
+008400       IF WS-DAY-COUNT < 366 THEN
+008500         ADD 1 TO WS-DAY-COUNT
+008600         MOVE WS-DAY-COUNT TO WS-IDX
+008700         MOVE AUDIT-TIMESTAMP(1:8) TO WS-DAY-DATE(WS-IDX)
+008800         MOVE 0 TO WS-DAY-ACCEPT-COUNT(WS-IDX)
+008900         MOVE 0 TO WS-DAY-DENY-COUNT(WS-IDX)
+009000         PERFORM ADD-DAILY-CONSENT-COUNT
+009100       ELSE
+009200         DISPLAY 'WARNING: day table full, dropping consent '
+009300           'event for ' AUDIT-TIMESTAMP(1:8)
+009400       END-IF
+009500     END-IF.
+009600     CONTINUE.
+009700 ADD-DAILY-CONSENT-COUNT.
+009800     IF AUDIT-COOKIE-ALLOWED = 'y' THEN
+009900       ADD 1 TO WS-DAY-ACCEPT-COUNT(WS-IDX)
+010000       ADD 1 TO WS-TOTAL-ACCEPT-COUNT
+010100     ELSE
+010200       ADD 1 TO WS-DAY-DENY-COUNT(WS-IDX)
+010300       ADD 1 TO WS-TOTAL-DENY-COUNT
+010400     END-IF.
+010500     CONTINUE.
+010600 WRITE-REPORT.
+010700     OPEN OUTPUT CONSENT-REPORT-FILE.
+010800     MOVE 'DAILY COOKIE-CONSENT COUNTS AND RUNNING CONSENT RATE'
+010900       TO REPORT-LINE.
+011000     WRITE REPORT-LINE.
+011100     MOVE 'DATE     ACCEPT   DENY   DAY-RATE%   RUN-RATE%'
+011200       TO REPORT-LINE.
+011300     WRITE REPORT-LINE.
+011400     MOVE 0 TO WS-RUN-ACCEPT-COUNT.
+011500     MOVE 0 TO WS-RUN-TOTAL-COUNT.
+011600     IF WS-DAY-COUNT > 0 THEN
+011700       SORT WS-DAY-ENTRY ASCENDING KEY WS-DAY-DATE
+011800     END-IF.
+011900     PERFORM VARYING WS-IDX FROM 1 BY 1
+012000       UNTIL WS-IDX > WS-DAY-COUNT
+012100       PERFORM WRITE-ONE-DAY-LINE
+012200     END-PERFORM.
+012300     MOVE SPACES TO REPORT-LINE.
+012400     WRITE REPORT-LINE.
+012500     IF WS-TOTAL-ACCEPT-COUNT + WS-TOTAL-DENY-COUNT = 0 THEN
+012600       MOVE 0 TO WS-RUN-RATE-NUM
+012700     ELSE
+012800       COMPUTE WS-RUN-RATE-NUM ROUNDED =
+012900         (WS-TOTAL-ACCEPT-COUNT * 100) /
+013000         (WS-TOTAL-ACCEPT-COUNT + WS-TOTAL-DENY-COUNT)
+013100     END-IF.
+013200     MOVE WS-RUN-RATE-NUM TO WS-RUN-RATE-EDIT.
+013300     STRING 'OVERALL CONSENT RATE: '
+013400              DELIMITED BY SIZE
+013500            FUNCTION TRIM(WS-RUN-RATE-EDIT) DELIMITED BY SIZE
+013600            '% (' DELIMITED BY SIZE
+013700            WS-TOTAL-ACCEPT-COUNT DELIMITED BY SIZE
+013800            ' ACCEPT / ' DELIMITED BY SIZE
+013900            WS-TOTAL-DENY-COUNT DELIMITED BY SIZE
+014000            ' DENY)' DELIMITED BY SIZE
+014100       INTO REPORT-LINE.
+014200     WRITE REPORT-LINE.
+014300     CLOSE CONSENT-REPORT-FILE.
+014400     CONTINUE.
+014500 WRITE-ONE-DAY-LINE.
+014600     ADD WS-DAY-ACCEPT-COUNT(WS-IDX) TO WS-RUN-ACCEPT-COUNT.
+014700     ADD WS-DAY-ACCEPT-COUNT(WS-IDX) TO WS-RUN-TOTAL-COUNT.
+014800     ADD WS-DAY-DENY-COUNT(WS-IDX) TO WS-RUN-TOTAL-COUNT.
+014900     IF WS-DAY-ACCEPT-COUNT(WS-IDX) + WS-DAY-DENY-COUNT(WS-IDX)
+015000         = 0 THEN
+015100       MOVE 0 TO WS-DAY-RATE-NUM
+015200     ELSE
+015300       COMPUTE WS-DAY-RATE-NUM ROUNDED =
+015400         (WS-DAY-ACCEPT-COUNT(WS-IDX) * 100) /
+015500         (WS-DAY-ACCEPT-COUNT(WS-IDX) +
+015600          WS-DAY-DENY-COUNT(WS-IDX))
+015700     END-IF.
+015800     IF WS-RUN-TOTAL-COUNT = 0 THEN
+015900       MOVE 0 TO WS-RUN-RATE-NUM
+016000     ELSE
+016100       COMPUTE WS-RUN-RATE-NUM ROUNDED =
+016200         (WS-RUN-ACCEPT-COUNT * 100) / WS-RUN-TOTAL-COUNT
+016300     END-IF.
+016400     MOVE WS-DAY-RATE-NUM TO WS-DAY-RATE-EDIT.
+016500     MOVE WS-RUN-RATE-NUM TO WS-RUN-RATE-EDIT.
+016600     STRING WS-DAY-DATE(WS-IDX) DELIMITED BY SIZE
+016700            '  ' DELIMITED BY SIZE
+016800            WS-DAY-ACCEPT-COUNT(WS-IDX) DELIMITED BY SIZE
+016900            ' ' DELIMITED BY SIZE
+017000            WS-DAY-DENY-COUNT(WS-IDX) DELIMITED BY SIZE
+017100            '   ' DELIMITED BY SIZE
+017200            WS-DAY-RATE-EDIT DELIMITED BY SIZE
+017300            '     ' DELIMITED BY SIZE
+017400            WS-RUN-RATE-EDIT DELIMITED BY SIZE
+017500       INTO REPORT-LINE.
+017600     WRITE REPORT-LINE.
+017700     CONTINUE.
