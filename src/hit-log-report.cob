@@ -0,0 +1,197 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. HIT-LOG-REPORT.
+000300******************************************************************
+000400*BATCH JOB. READS data/hit-log.txt (ONE HIT-LOG-RECORD PER PAGE
+000500*LOAD, WRITTEN BY src/main.cob's WRITE-HIT-REC) AND ROLLS IT UP
+000600*INTO DAILY AND WEEKLY VISIT COUNTS BY LANGUAGE, WRITTEN TO
+000700*data/hit-log-report.txt. RUN THIS ON A NIGHTLY SCHEDULE ALONGSIDE
+000800*src/percent-scan.cob.
+000900******************************************************************
+001000 ENVIRONMENT DIVISION.
+001100 INPUT-OUTPUT SECTION.
+001200 FILE-CONTROL.
+001300     SELECT HIT-LOG-FILE ASSIGN TO "data/hit-log.txt"
+001400         ORGANIZATION LINE SEQUENTIAL
+001500         FILE STATUS WS-HIT-FILE-STATUS.
+001600     SELECT HIT-REPORT-FILE ASSIGN TO "data/hit-log-report.txt"
+001700         ORGANIZATION LINE SEQUENTIAL
+001800         FILE STATUS WS-REPORT-STATUS.
+001900 DATA DIVISION.
+002000 FILE SECTION.
+002100 FD  HIT-LOG-FILE.
+002200 COPY HITREC.
+002300 FD  HIT-REPORT-FILE.
+002400 01 REPORT-LINE PIC X(80).
+002500 WORKING-STORAGE SECTION.
+002600 01 WS-HIT-FILE-STATUS PIC XX.
+002700 01 WS-REPORT-STATUS PIC XX.
+002800 01 WS-DATE-INT PIC 9(9).
+002900 01 WS-DATE-NUM PIC 9(8).
+003000 01 WS-WEEK-START-INT PIC 9(9).
+003100 01 WS-WEEK-START-DATE PIC 9(8).
+003200 01 WS-DAY-TABLE.
+003300     05 WS-DAY-COUNT PIC 9(5) VALUE 0.
+003400     05 WS-DAY-ENTRY OCCURS 1 TO 366 TIMES
+003500         DEPENDING ON WS-DAY-COUNT
+003600         ASCENDING KEY IS WS-DAY-DATE
+003700         INDEXED BY WS-DAY-IDX.
+003800        10 WS-DAY-DATE        PIC X(8).
+003900        10 WS-DAY-US-COUNT    PIC 9(6).
+004000        10 WS-DAY-ES-COUNT    PIC 9(6).
+004100        10 WS-DAY-OTHER-COUNT PIC 9(6).
+004200 01 WS-WEEK-TABLE.
+004300     05 WS-WEEK-COUNT PIC 9(5) VALUE 0.
+004400     05 WS-WEEK-ENTRY OCCURS 1 TO 54 TIMES
+004500         DEPENDING ON WS-WEEK-COUNT
+004600         ASCENDING KEY IS WS-WEEK-DATE
+004700         INDEXED BY WS-WEEK-IDX.
+004800        10 WS-WEEK-DATE       PIC X(8).
+004900        10 WS-WEEK-US-COUNT   PIC 9(6).
+005000        10 WS-WEEK-ES-COUNT   PIC 9(6).
+005100        10 WS-WEEK-OTHER-COUNT PIC 9(6).
+005200 01 WS-FOUND-FLAG PIC X VALUE 'N'.
+005300 01 WS-IDX PIC 9(5).
+005400 PROCEDURE DIVISION.
+005500 REPORT-MAIN.
+005600     PERFORM TALLY-HIT-LOG.
+005700     PERFORM WRITE-REPORT.
+005800     DISPLAY 'hit-log-report complete: ' WS-DAY-COUNT
+005900       ' day(s), ' WS-WEEK-COUNT ' week(s).'.
+006000     STOP RUN.
+006100 TALLY-HIT-LOG.
+006200     OPEN INPUT HIT-LOG-FILE.
+006300     IF WS-HIT-FILE-STATUS = '00' THEN
+006400       PERFORM WITH TEST AFTER UNTIL WS-HIT-FILE-STATUS = '10'
+006500         READ HIT-LOG-FILE
+006600           AT END MOVE '10' TO WS-HIT-FILE-STATUS
+006700           NOT AT END PERFORM TALLY-ONE-HIT
+006800         END-READ
+006900       END-PERFORM
+007000       CLOSE HIT-LOG-FILE
+007100     END-IF.
+007200     CONTINUE.
+007300 TALLY-ONE-HIT.
+007400     PERFORM TALLY-DAILY.
+007500     PERFORM TALLY-WEEKLY.
+007600     CONTINUE.
+007700 TALLY-DAILY.
+007800     MOVE 'N' TO WS-FOUND-FLAG.
+007900     PERFORM VARYING WS-IDX FROM 1 BY 1
+008000       UNTIL WS-IDX > WS-DAY-COUNT
+008100       IF WS-DAY-DATE(WS-IDX) = HIT-TIMESTAMP(1:8) THEN
+008200         MOVE 'Y' TO WS-FOUND-FLAG
+008300         PERFORM ADD-DAILY-COUNT
+008400         MOVE WS-DAY-COUNT TO WS-IDX
+008500       END-IF
+008600     END-PERFORM.
+008700     IF WS-FOUND-FLAG = 'N' THEN
+008800       IF WS-DAY-COUNT < 366 THEN
+008900         ADD 1 TO WS-DAY-COUNT
+009000         MOVE WS-DAY-COUNT TO WS-IDX
+009100         MOVE HIT-TIMESTAMP(1:8) TO WS-DAY-DATE(WS-IDX)
+009200         MOVE 0 TO WS-DAY-US-COUNT(WS-IDX)
+009300         MOVE 0 TO WS-DAY-ES-COUNT(WS-IDX)
+009400         MOVE 0 TO WS-DAY-OTHER-COUNT(WS-IDX)
+009500         PERFORM ADD-DAILY-COUNT
+009600       ELSE
+009700         DISPLAY 'WARNING: day table full, dropping hit for '
+009800           HIT-TIMESTAMP(1:8)
+009900       END-IF
+010000     END-IF.
+010100     CONTINUE.
+010200 ADD-DAILY-COUNT.
+010300     IF HIT-LANG = 'us' THEN
+010400       ADD 1 TO WS-DAY-US-COUNT(WS-IDX)
+010500     ELSE
+010600       IF HIT-LANG = 'es' THEN
+010700         ADD 1 TO WS-DAY-ES-COUNT(WS-IDX)
+010800       ELSE
+010900         ADD 1 TO WS-DAY-OTHER-COUNT(WS-IDX)
+011000       END-IF
+011100     END-IF.
+011200     CONTINUE.
+011300 TALLY-WEEKLY.
+011400     MOVE HIT-TIMESTAMP(1:8) TO WS-DATE-NUM.
+011500     COMPUTE WS-DATE-INT =
+011600       FUNCTION INTEGER-OF-DATE(WS-DATE-NUM).
+011700     COMPUTE WS-WEEK-START-INT = (WS-DATE-INT / 7) * 7.
+011800     COMPUTE WS-WEEK-START-DATE =
+011900       FUNCTION DATE-OF-INTEGER(WS-WEEK-START-INT).
+012000     MOVE 'N' TO WS-FOUND-FLAG.
+012100     PERFORM VARYING WS-IDX FROM 1 BY 1
+012200       UNTIL WS-IDX > WS-WEEK-COUNT
+012300       IF WS-WEEK-DATE(WS-IDX) = WS-WEEK-START-DATE THEN
+012400         MOVE 'Y' TO WS-FOUND-FLAG
+012500         PERFORM ADD-WEEKLY-COUNT
+012600         MOVE WS-WEEK-COUNT TO WS-IDX
+012700       END-IF
+012800     END-PERFORM.
+012900     IF WS-FOUND-FLAG = 'N' THEN
+013000       IF WS-WEEK-COUNT < 54 THEN
+013100         ADD 1 TO WS-WEEK-COUNT
+013200         MOVE WS-WEEK-COUNT TO WS-IDX
+013300         MOVE WS-WEEK-START-DATE TO WS-WEEK-DATE(WS-IDX)
+013400         MOVE 0 TO WS-WEEK-US-COUNT(WS-IDX)
+013500         MOVE 0 TO WS-WEEK-ES-COUNT(WS-IDX)
+013600         MOVE 0 TO WS-WEEK-OTHER-COUNT(WS-IDX)
+013700         PERFORM ADD-WEEKLY-COUNT
+013800       ELSE
+013900         DISPLAY 'WARNING: week table full, dropping hit for '
+014000           WS-WEEK-START-DATE
+014100       END-IF
+014200     END-IF.
+014300     CONTINUE.
+014400 ADD-WEEKLY-COUNT.
+014500     IF HIT-LANG = 'us' THEN
+014600       ADD 1 TO WS-WEEK-US-COUNT(WS-IDX)
+014700     ELSE
+014800       IF HIT-LANG = 'es' THEN
+014900         ADD 1 TO WS-WEEK-ES-COUNT(WS-IDX)
+015000       ELSE
+015100         ADD 1 TO WS-WEEK-OTHER-COUNT(WS-IDX)
+015200       END-IF
+015300     END-IF.
+015400     CONTINUE.
+015500 WRITE-REPORT.
+015600     OPEN OUTPUT HIT-REPORT-FILE.
+015700     MOVE 'DAILY VISIT COUNTS BY LANGUAGE' TO REPORT-LINE.
+015800     WRITE REPORT-LINE.
+015900     MOVE 'DATE     US     ES     OTHER' TO REPORT-LINE.
+016000     WRITE REPORT-LINE.
+016100     IF WS-DAY-COUNT > 0 THEN
+016200       SORT WS-DAY-ENTRY ASCENDING KEY WS-DAY-DATE
+016300     END-IF.
+016400     PERFORM VARYING WS-IDX FROM 1 BY 1
+016500       UNTIL WS-IDX > WS-DAY-COUNT
+016600       STRING WS-DAY-DATE(WS-IDX) DELIMITED BY SIZE
+016700              '  ' DELIMITED BY SIZE
+016800              WS-DAY-US-COUNT(WS-IDX) DELIMITED BY SIZE
+016900              ' ' DELIMITED BY SIZE
+017000              WS-DAY-ES-COUNT(WS-IDX) DELIMITED BY SIZE
+017100              ' ' DELIMITED BY SIZE
+017200              WS-DAY-OTHER-COUNT(WS-IDX) DELIMITED BY SIZE
+017300         INTO REPORT-LINE
+017400       WRITE REPORT-LINE
+017500     END-PERFORM.
+017600     MOVE 'WEEKLY VISIT COUNTS BY LANGUAGE (WEEK START)'
+017700       TO REPORT-LINE.
+017800     WRITE REPORT-LINE.
+017900     MOVE 'DATE     US     ES     OTHER' TO REPORT-LINE.
+018000     WRITE REPORT-LINE.
+018100     IF WS-WEEK-COUNT > 0 THEN
+018200       SORT WS-WEEK-ENTRY ASCENDING KEY WS-WEEK-DATE
+018300     END-IF.
+018400     PERFORM VARYING WS-IDX FROM 1 BY 1
+018500       UNTIL WS-IDX > WS-WEEK-COUNT
+018600       STRING WS-WEEK-DATE(WS-IDX) DELIMITED BY SIZE
+018700              '  ' DELIMITED BY SIZE
+018800              WS-WEEK-US-COUNT(WS-IDX) DELIMITED BY SIZE
+018900              ' ' DELIMITED BY SIZE
+019000              WS-WEEK-ES-COUNT(WS-IDX) DELIMITED BY SIZE
+019100              ' ' DELIMITED BY SIZE
+019200              WS-WEEK-OTHER-COUNT(WS-IDX) DELIMITED BY SIZE
+019300         INTO REPORT-LINE
+019400       WRITE REPORT-LINE
+019500     END-PERFORM.
+019600     CLOSE HIT-REPORT-FILE.
+019700     CONTINUE.
