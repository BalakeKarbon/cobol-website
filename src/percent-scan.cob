@@ -0,0 +1,197 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PERCENT-SCAN.
+000300******************************************************************
+000400*BUILD-TIME BATCH JOB. READS A MANIFEST OF THE REPOSITORY'S
+000500*TRACKED SOURCE FILES (data/source-manifest.txt, ONE RELATIVE
+000600*PATH PER LINE - THE BUILD SCRIPT WRITES THIS FROM
+000700*`git ls-files` BEFORE INVOKING THIS PROGRAM), TALLIES COBOL
+000800*LINES AGAINST NON-COBOL LINES, AND REWRITES /res/percent.txt.
+000900*A CHECKPOINT RECORD IS KEPT SO A SCAN THAT DIES PARTWAY THROUGH
+001000*RESUMES WHERE IT LEFT OFF INSTEAD OF LEAVING percent.txt
+001100*TRUNCATED OR BLANK. THE OUTPUT FILE ITSELF IS NEVER WRITTEN
+001200*DIRECTLY - A STAGING FILE IS WRITTEN THEN RENAMED OVER IT, SO
+001300*A READER NEVER SEES A PARTIAL percent.txt.
+001400******************************************************************
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT SOURCE-MANIFEST-FILE ASSIGN TO
+001900         "data/source-manifest.txt"
+002000         ORGANIZATION LINE SEQUENTIAL
+002100         FILE STATUS WS-MANIFEST-STATUS.
+002200     SELECT PERCENT-CHECKPOINT-FILE ASSIGN TO
+002300         "data/percent-scan-checkpoint.dat"
+002400         FILE STATUS WS-CHECKPOINT-STATUS.
+002500     SELECT SOURCE-FILE ASSIGN TO WS-CURRENT-PATH
+002600         ORGANIZATION LINE SEQUENTIAL
+002700         FILE STATUS WS-SOURCE-FILE-STATUS.
+002800     SELECT PERCENT-STAGING-FILE ASSIGN TO
+002900         "res/percent.txt.tmp"
+003000         ORGANIZATION LINE SEQUENTIAL
+003100         FILE STATUS WS-STAGING-STATUS.
+003200     SELECT PERCENT-LITERAL-STAGING-FILE ASSIGN TO
+003300         "src/copybooks/PERCENTLIT.cpy.tmp"
+003400         ORGANIZATION LINE SEQUENTIAL
+003500         FILE STATUS WS-LITERAL-STATUS.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  SOURCE-MANIFEST-FILE.
+003900 01 MANIFEST-LINE PIC X(200).
+004000 FD  PERCENT-CHECKPOINT-FILE.
+004100 COPY PCTCHK.
+004200 FD  SOURCE-FILE.
+004300 01 SOURCE-LINE PIC X(500).
+004400 FD  PERCENT-STAGING-FILE.
+004500 01 STAGING-LINE PIC X(5).
+004600 FD  PERCENT-LITERAL-STAGING-FILE.
+004700 01 LITERAL-LINE PIC X(80).
+004800 WORKING-STORAGE SECTION.
+004900 01 WS-MANIFEST-STATUS PIC XX.
+005000 01 WS-CHECKPOINT-STATUS PIC XX.
+005100 01 WS-SOURCE-FILE-STATUS PIC XX.
+005200 01 WS-STAGING-STATUS PIC XX.
+005300 01 WS-CURRENT-PATH PIC X(200).
+005400 01 WS-PATH-LEN PIC 9(3).
+005500 01 WS-EXT PIC X(4).
+005600 01 WS-COBOL-LINES PIC 9(9) VALUE 0.
+005700 01 WS-OTHER-LINES PIC 9(9) VALUE 0.
+005800 01 WS-TOTAL-LINES PIC 9(9).
+005900 01 WS-PERCENT-NUM PIC 9(3).
+006000 01 WS-PERCENT-EDIT PIC ZZ9.
+006100 01 WS-RESUME-FLAG PIC X VALUE 'N'.
+006200 01 WS-SKIP-FLAG PIC X VALUE 'N'.
+006300 01 WS-LITERAL-STATUS PIC XX.
+006400 PROCEDURE DIVISION.
+006500 SCAN-MAIN.
+006600     PERFORM READ-CHECKPOINT.
+006700     IF PCTCHK-STATUS = 'INPROG' THEN
+006800       MOVE PCTCHK-COBOL-LINES TO WS-COBOL-LINES
+006900       MOVE PCTCHK-OTHER-LINES TO WS-OTHER-LINES
+007000       MOVE 'Y' TO WS-RESUME-FLAG
+007100     ELSE
+007200       MOVE 0 TO WS-COBOL-LINES
+007300       MOVE 0 TO WS-OTHER-LINES
+007400       MOVE 'N' TO WS-RESUME-FLAG
+007500     END-IF.
+007600     PERFORM SCAN-MANIFEST.
+007700     PERFORM COMPUTE-AND-WRITE-PERCENT.
+007800     MOVE 'DONE' TO PCTCHK-STATUS.
+007900     PERFORM WRITE-CHECKPOINT.
+008000     DISPLAY 'percent-scan complete: ' WS-PERCENT-EDIT
+008100       '% COBOL (' WS-COBOL-LINES ' of ' WS-TOTAL-LINES
+008200       ' lines).'.
+008300     STOP RUN.
+008400 SCAN-MANIFEST.
+008500     MOVE WS-RESUME-FLAG TO WS-SKIP-FLAG.
+008600     OPEN INPUT SOURCE-MANIFEST-FILE.
+008700     IF WS-MANIFEST-STATUS = '00' THEN
+008800       PERFORM WITH TEST AFTER UNTIL WS-MANIFEST-STATUS = '10'
+008900         READ SOURCE-MANIFEST-FILE INTO WS-CURRENT-PATH
+009000           AT END MOVE '10' TO WS-MANIFEST-STATUS
+009100           NOT AT END
+009200             IF WS-SKIP-FLAG = 'Y' THEN
+009300               IF WS-CURRENT-PATH = PCTCHK-LAST-DIR THEN
+009400                 MOVE 'N' TO WS-SKIP-FLAG
+009500               END-IF
+009600             ELSE
+009700               PERFORM TALLY-ONE-FILE
+009800               MOVE WS-CURRENT-PATH TO PCTCHK-LAST-DIR
+009900               MOVE WS-COBOL-LINES TO PCTCHK-COBOL-LINES
+010000               MOVE WS-OTHER-LINES TO PCTCHK-OTHER-LINES
+010100               MOVE 'INPROG' TO PCTCHK-STATUS
+010200               PERFORM WRITE-CHECKPOINT
+010300             END-IF
+010400         END-READ
+010500       END-PERFORM
+010600       CLOSE SOURCE-MANIFEST-FILE
+010700     END-IF.
+010800     CONTINUE.
+010900 TALLY-ONE-FILE.
+011000     MOVE SPACES TO WS-EXT.
+011100     COMPUTE WS-PATH-LEN =
+011200       FUNCTION LENGTH(FUNCTION TRIM(WS-CURRENT-PATH)).
+011300     IF WS-PATH-LEN > 4 THEN
+011400       MOVE WS-CURRENT-PATH(WS-PATH-LEN - 3:4) TO WS-EXT
+011500     END-IF.
+011600     OPEN INPUT SOURCE-FILE.
+011700     IF WS-SOURCE-FILE-STATUS = '00' THEN
+011800       PERFORM WITH TEST AFTER UNTIL WS-SOURCE-FILE-STATUS = '10'
+011900         READ SOURCE-FILE
+012000           AT END MOVE '10' TO WS-SOURCE-FILE-STATUS
+012100           NOT AT END
+012200             IF WS-EXT = '.cob' OR WS-EXT = '.cpy' THEN
+012300               ADD 1 TO WS-COBOL-LINES
+012400             ELSE
+012500               ADD 1 TO WS-OTHER-LINES
+012600             END-IF
+012700         END-READ
+012800       END-PERFORM
+012900       CLOSE SOURCE-FILE
+013000     END-IF.
+013100     CONTINUE.
+013200 COMPUTE-AND-WRITE-PERCENT.
+013300     COMPUTE WS-TOTAL-LINES = WS-COBOL-LINES + WS-OTHER-LINES.
+013400     IF WS-TOTAL-LINES = 0 THEN
+013500       MOVE 0 TO WS-PERCENT-NUM
+013600     ELSE
+013700       COMPUTE WS-PERCENT-NUM ROUNDED =
+013800         (WS-COBOL-LINES * 100) / WS-TOTAL-LINES
+013900     END-IF.
+014000     MOVE WS-PERCENT-NUM TO WS-PERCENT-EDIT.
+014100     OPEN OUTPUT PERCENT-STAGING-FILE.
+014200     MOVE FUNCTION TRIM(WS-PERCENT-EDIT) TO STAGING-LINE.
+014300     WRITE STAGING-LINE.
+014400     CLOSE PERCENT-STAGING-FILE.
+014500     CALL 'CBL_RENAME_FILE' USING 'res/percent.txt.tmp',
+014600       'res/percent.txt'.
+014700     PERFORM WRITE-PERCENT-LITERAL.
+014800     CONTINUE.
+014900 WRITE-PERCENT-LITERAL.
+015000*Regenerate the PERCENTLIT copybook so main.cob can embed this
+015100*run's percentage at build time instead of fetching it at
+015200*runtime. Staged and renamed the same way as percent.txt so a
+015300*reader never sees a half-written copybook.
+015400     OPEN OUTPUT PERCENT-LITERAL-STAGING-FILE.
+015500     MOVE '      *************************************************
+015600-'*****************'
+015700       TO LITERAL-LINE.
+015800     WRITE LITERAL-LINE.
+015900     MOVE '      *WS-PERCENT-EMBEDDED' TO LITERAL-LINE.
+016000     WRITE LITERAL-LINE.
+016100     MOVE '      *REGENERATED BY src/percent-scan.cob AT BUILD/PA
+016200-'CKAGE TIME.'
+016300       TO LITERAL-LINE.
+016400     WRITE LITERAL-LINE.
+016500     MOVE '      *************************************************
+016600-'*****************'
+016700       TO LITERAL-LINE.
+016800     WRITE LITERAL-LINE.
+016900     MOVE SPACES TO LITERAL-LINE.
+017000     STRING '       01 WS-PERCENT-EMBEDDED PIC X(5) VALUE '
+017100            DELIMITED BY SIZE
+017200            '''' DELIMITED BY SIZE
+017300            FUNCTION TRIM(WS-PERCENT-EDIT) DELIMITED BY SIZE
+017400            '''.' DELIMITED BY SIZE
+017500       INTO LITERAL-LINE.
+017600     WRITE LITERAL-LINE.
+017700     CLOSE PERCENT-LITERAL-STAGING-FILE.
+017800     CALL 'CBL_RENAME_FILE' USING
+017900       'src/copybooks/PERCENTLIT.cpy.tmp',
+018000       'src/copybooks/PERCENTLIT.cpy'.
+018100     CONTINUE.
+018200 READ-CHECKPOINT.
+018300     MOVE SPACES TO PCTCHK-STATUS.
+018400     MOVE SPACES TO PCTCHK-LAST-DIR.
+018500     MOVE 0 TO PCTCHK-COBOL-LINES.
+018600     MOVE 0 TO PCTCHK-OTHER-LINES.
+018700     OPEN INPUT PERCENT-CHECKPOINT-FILE.
+018800     IF WS-CHECKPOINT-STATUS = '00' THEN
+018900       READ PERCENT-CHECKPOINT-FILE
+019000       CLOSE PERCENT-CHECKPOINT-FILE
+019100     END-IF.
+019200     CONTINUE.
+019300 WRITE-CHECKPOINT.
+019400     OPEN OUTPUT PERCENT-CHECKPOINT-FILE.
+019500     WRITE PERCENT-CHECKPOINT-RECORD.
+019600     CLOSE PERCENT-CHECKPOINT-FILE.
+019700     CONTINUE.
